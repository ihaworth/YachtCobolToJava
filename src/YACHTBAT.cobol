@@ -0,0 +1,662 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    YACHTBAT.
+000030 AUTHOR.        D. HOLLIS.
+000040 INSTALLATION.  LEAGUE NIGHT OPERATIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  DH  Initial version - nightly batch scoring
+000110*                    driver for YACHT.  Reads PLAYER-SCORECARD,
+000120*                    calls YACHT for each claim and writes the
+000130*                    score to the RESULTS file.
+000140*    2026-08-09  DH  Track each player/game's twelve category
+000150*                    results as its scorecard is worked through,
+000160*                    and on the round-number/game/player break
+000170*                    call SCORTOT and append a GAME-TOTALS record
+000180*                    so the season standings report has season
+000190*                    totals to read.
+000195*    2026-08-09  DH  Append a dated/timed audit-log record for
+000196*                    every claim scored, win or lose, so a
+000197*                    disputed score can be traced back to the
+000198*                    exact dice roll it came from.
+000199*    2026-08-09  DH  Checkpoint the key of the last claim scored
+000199*                    after every record, and on a restart run
+000199*                    skip back up to that key instead of
+000199*                    rescoring the whole file.
+000199*    2026-08-09  DH  Pass the YACHTVAR house-rule variant and
+000199*                    whether the in-progress game has already
+000199*                    scored a Yacht through to YACHT, for its
+000199*                    joker full-house rule.
+000199*    2026-08-09  DH  Append the twelve-category breakdown of
+000199*                    each finished scorecard to a new
+000199*                    SCORESHEET-FILE for the printed scoresheet
+000199*                    report.
+000199*    2026-08-09  DH  Reject a category once it has already been
+000199*                    claimed on the scorecard currently being
+000199*                    built up, instead of letting a repeat claim
+000199*                    overwrite the category's score.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT PLAYER-SCORECARD-FILE ASSIGN TO SCORECRD
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS WS-SCORECARD-STATUS.
+000280     SELECT RESULTS-FILE ASSIGN TO SCORERES
+000290         ORGANIZATION IS SEQUENTIAL
+000300         FILE STATUS IS WS-RESULTS-STATUS.
+000310     SELECT GAME-TOTALS-FILE ASSIGN TO GAMETOTL
+000320         ORGANIZATION IS SEQUENTIAL
+000330         FILE STATUS IS WS-GAME-TOTALS-STATUS.
+000335     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000336         ORGANIZATION IS SEQUENTIAL
+000337         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+000338     SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+000338        ORGANIZATION IS SEQUENTIAL
+000339         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000339     SELECT SCORESHEET-FILE ASSIGN TO SCORSHT
+000339        ORGANIZATION IS SEQUENTIAL
+000339         FILE STATUS IS WS-SCORESHEET-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  PLAYER-SCORECARD-FILE
+000370     RECORDING MODE IS F.
+000380     COPY SCORECD.
+000390 FD  RESULTS-FILE
+000400     RECORDING MODE IS F.
+000410     COPY RESLTCD.
+000420 FD  GAME-TOTALS-FILE
+000430     RECORDING MODE IS F.
+000440     COPY GAMETOT.
+000445 FD  AUDIT-LOG-FILE
+000446     RECORDING MODE IS F.
+000447     COPY AUDITLOG.
+000448 FD  CHECKPOINT-FILE
+000448    RECORDING MODE IS F.
+000449     COPY CHKPOINT.
+000449 FD  SCORESHEET-FILE
+000449    RECORDING MODE IS F.
+000449     COPY SCORESHT.
+000450 WORKING-STORAGE SECTION.
+000460*****************************************************************
+000470*    FILE STATUS SWITCHES
+000480*****************************************************************
+000490 77  WS-SCORECARD-STATUS       PIC X(02) VALUE SPACES.
+000500     88 WS-SCORECARD-OK             VALUE "00".
+000510     88 WS-SCORECARD-EOF            VALUE "10".
+000520 77  WS-RESULTS-STATUS         PIC X(02) VALUE SPACES.
+000530     88 WS-RESULTS-OK               VALUE "00".
+000540 77  WS-GAME-TOTALS-STATUS     PIC X(02) VALUE SPACES.
+000550     88 WS-GAME-TOTALS-OK           VALUE "00".
+000555 77  WS-AUDIT-LOG-STATUS       PIC X(02) VALUE SPACES.
+000556     88 WS-AUDIT-LOG-OK             VALUE "00".
+000557 77  WS-CHECKPOINT-STATUS      PIC X(02) VALUE SPACES.
+000558     88 WS-CHECKPOINT-OK            VALUE "00".
+000559 77  WS-SCORESHEET-STATUS      PIC X(02) VALUE SPACES.
+000559     88 WS-SCORESHEET-OK            VALUE "00".
+000560*****************************************************************
+000570*    END-OF-FILE SWITCH
+000580*****************************************************************
+000590 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+000600     88 WS-END-OF-SCORECARD-FILE    VALUE "Y".
+000610*****************************************************************
+000620*    FIELDS PASSED TO/FROM THE YACHT SCORING PROGRAM
+000630*****************************************************************
+000640 01  WS-YACHT-LINKAGE.
+000650     05 WS-DICE                PIC 9(05).
+000660     05 WS-CATEGORY            PIC X(15).
+000670     05 WS-RESULT              PIC 99.
+000680     05 WS-ERROR-CODE          PIC 9(02).
+000682     05 WS-RULE-VARIANT        PIC X(01).
+000684        88 WS-STRICT-RULES         VALUE "S".
+000686        88 WS-HOUSE-RULES          VALUE "H".
+000688     05 WS-YACHT-CLAIMED       PIC X(01).
+000689        88 WS-YACHT-ALREADY-SCORED     VALUE "Y".
+000690*****************************************************************
+000700*    THE SCORECARD CURRENTLY BEING BUILT UP, ONE CATEGORY AT A
+000710*    TIME, FOR THE PLAYER/GAME THE INPUT FILE IS CURRENTLY ON.
+000720*    RECORDS FOR A PLAYER/GAME MUST BE TOGETHER IN THE INPUT.
+000730*****************************************************************
+000740 01  WS-CURRENT-SCORECARD.
+000750     05 WS-CURRENT-PLAYER-ID   PIC X(10).
+000760     05 WS-CURRENT-GAME-ID     PIC X(08).
+000770     05 WS-CURRENT-GAME-DATE   PIC 9(08).
+000775*    GAMECAT DEFINES ITS OWN 01-LEVEL RECORDS (GC-GAME-CATEGORIES/
+000776*    GC-GAME-TOTALS) - IT IS NOT PART OF WS-CURRENT-SCORECARD.
+000780 COPY GAMECAT.
+000790 77  WS-GAME-IN-PROGRESS       PIC X(01) VALUE "N".
+000800     88 WS-GAME-ACTIVE              VALUE "Y".
+000801*****************************************************************
+000802*    WHICH OF THE TWELVE CATEGORIES HAVE ALREADY BEEN CLAIMED ON
+000803*    THE SCORECARD CURRENTLY BEING BUILT UP, SO A SECOND CLAIM
+000804*    FOR THE SAME CATEGORY IN THE SAME GAME CAN BE REJECTED.
+000805*****************************************************************
+000805 01  WS-CATEGORIES-CLAIMED.
+000805     05 WS-CLAIMED-YACHT             PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-ONES              PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-TWOS              PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-THREES            PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-FOURS             PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-FIVES             PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-SIXES             PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-FULL-HOUSE        PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-FOUR-OF-A-KIND    PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-LITTLE-STRAIGHT   PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-BIG-STRAIGHT      PIC X(01) VALUE "N".
+000805     05 WS-CLAIMED-CHOICE            PIC X(01) VALUE "N".
+000805 77  WS-DUPLICATE-SWITCH       PIC X(01) VALUE "N".
+000805     88 WS-DUPLICATE-CLAIM          VALUE "Y".
+000801*****************************************************************
+000802*    CHECKPOINT/RESTART CONTROLS - WS-RESTART-FLAG IS SET
+000803*    THROUGH THE ENVIRONMENT THE SAME WAY THE FILE ASSIGNS ARE,
+000804*    SO A RESTARTED RUN OF THE JOB IS ASKED FOR THE SAME WAY.
+000805*****************************************************************
+000806 77  WS-RESTART-FLAG           PIC X(01) VALUE "N".
+000807     88 WS-RESTART-RUN              VALUE "Y".
+000810 77  WS-ANY-RECORD-PROCESSED   PIC X(01) VALUE "N".
+000811     88 WS-RECORD-WAS-PROCESSED     VALUE "Y".
+000812 77  WS-SKIP-SWITCH            PIC X(01) VALUE "N".
+000813     88 WS-SKIPPING-TO-CHKPT        VALUE "Y".
+000814 77  WS-RECORDS-READ           PIC 9(09) COMP VALUE ZERO.
+000815 77  WS-RESTART-RECORD-COUNT   PIC 9(09) COMP VALUE ZERO.
+000822 PROCEDURE DIVISION.
+000820*****************************************************************
+000830*    0000-MAINLINE
+000840*****************************************************************
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE
+000870     PERFORM 2000-PROCESS-SCORECARD THRU 2000-EXIT
+000880         UNTIL WS-END-OF-SCORECARD-FILE
+000890     PERFORM 9000-TERMINATE
+000900     STOP RUN
+000910     .
+000920*****************************************************************
+000930*    1000-INITIALIZE
+000940*****************************************************************
+000950 1000-INITIALIZE.
+000960     OPEN INPUT PLAYER-SCORECARD-FILE
+000970     IF NOT WS-SCORECARD-OK
+000980        DISPLAY "YACHTBAT - CANNOT OPEN PLAYER-SCORECARD-FILE "
+000990            WS-SCORECARD-STATUS
+001000        GO TO 9999-ABEND
+001010     END-IF
+001012     ACCEPT WS-RESTART-FLAG FROM ENVIRONMENT "YACHTRST"
+001014     IF WS-RESTART-RUN
+001015        OPEN EXTEND RESULTS-FILE
+001016        IF NOT WS-RESULTS-OK
+001017           OPEN OUTPUT RESULTS-FILE
+001018        END-IF
+001019     ELSE
+001020        OPEN OUTPUT RESULTS-FILE
+001021     END-IF
+001030     IF NOT WS-RESULTS-OK
+001040        DISPLAY "YACHTBAT - CANNOT OPEN RESULTS-FILE "
+001050            WS-RESULTS-STATUS
+001060        GO TO 9999-ABEND
+001070     END-IF
+001080     OPEN EXTEND GAME-TOTALS-FILE
+001090     IF NOT WS-GAME-TOTALS-OK
+001100        OPEN OUTPUT GAME-TOTALS-FILE
+001110     END-IF
+001120     IF NOT WS-GAME-TOTALS-OK
+001130        DISPLAY "YACHTBAT - CANNOT OPEN GAME-TOTALS-FILE "
+001140            WS-GAME-TOTALS-STATUS
+001150        GO TO 9999-ABEND
+001160     END-IF
+001162     OPEN EXTEND AUDIT-LOG-FILE
+001164     IF NOT WS-AUDIT-LOG-OK
+001166        OPEN OUTPUT AUDIT-LOG-FILE
+001168     END-IF
+001170     IF NOT WS-AUDIT-LOG-OK
+001172        DISPLAY "YACHTBAT - CANNOT OPEN AUDIT-LOG-FILE "
+001174            WS-AUDIT-LOG-STATUS
+001176        GO TO 9999-ABEND
+001178     END-IF
+001178     OPEN EXTEND SCORESHEET-FILE
+001178     IF NOT WS-SCORESHEET-OK
+001178        OPEN OUTPUT SCORESHEET-FILE
+001178     END-IF
+001178     IF NOT WS-SCORESHEET-OK
+001178        DISPLAY "YACHTBAT - CANNOT OPEN SCORESHEET-FILE "
+001178            WS-SCORESHEET-STATUS
+001178        GO TO 9999-ABEND
+001178     END-IF
+001181     IF WS-RESTART-RUN
+001182        PERFORM 1120-READ-CHECKPOINT
+001183     END-IF
+001184     ACCEPT WS-RULE-VARIANT FROM ENVIRONMENT "YACHTVAR"
+001185     IF NOT WS-STRICT-RULES AND NOT WS-HOUSE-RULES
+001186        MOVE "S" TO WS-RULE-VARIANT
+001187     END-IF
+001180     PERFORM 1100-READ-SCORECARD
+001181     IF WS-SKIPPING-TO-CHKPT
+001182        PERFORM 1150-SKIP-TO-CHECKPOINT THRU 1150-EXIT
+001183           UNTIL NOT WS-SKIPPING-TO-CHKPT
+001184              OR WS-END-OF-SCORECARD-FILE
+001185     END-IF
+001190     .
+001190*****************************************************************
+001200*    1100-READ-SCORECARD
+001210*****************************************************************
+001220 1100-READ-SCORECARD.
+001230     READ PLAYER-SCORECARD-FILE
+001240         AT END MOVE "Y" TO WS-EOF-SWITCH
+001245         NOT AT END ADD 1 TO WS-RECORDS-READ
+001250     END-READ
+001260     .
+001261*****************************************************************
+001262*    1120-READ-CHECKPOINT
+001263*        A restart run reads the last checkpoint written by the
+001264*        prior attempt and skips back over that many scorecard
+001265*        records rather than rescoring them.  A sequential file
+001266*        has no other way to reposition than reading through it.
+001267*****************************************************************
+001268 1120-READ-CHECKPOINT.
+001269     OPEN INPUT CHECKPOINT-FILE
+001270     IF WS-CHECKPOINT-OK
+001271        READ CHECKPOINT-FILE
+001272           AT END CONTINUE
+001273           NOT AT END
+001274              MOVE CK-RECORDS-PROCESSED TO WS-RESTART-RECORD-COUNT
+001275              IF WS-RESTART-RECORD-COUNT > 0
+001276                 MOVE "Y" TO WS-SKIP-SWITCH
+001277              END-IF
+001278              PERFORM 1130-RESTORE-SCORECARD
+001278        END-READ
+001279        CLOSE CHECKPOINT-FILE
+001280     END-IF
+001281     .
+001282*****************************************************************
+001283*    1130-RESTORE-SCORECARD
+001284*        Put back the scorecard that was being built up when the
+001285*        checkpoint was taken, so a restart mid-game does not lose
+001286*        the categories already claimed before the checkpoint.
+001287*****************************************************************
+001288 1130-RESTORE-SCORECARD.
+001289     MOVE CK-GAME-IN-PROGRESS  TO WS-GAME-IN-PROGRESS
+001290     MOVE CK-CURRENT-PLAYER-ID TO WS-CURRENT-PLAYER-ID
+001291     MOVE CK-CURRENT-GAME-ID   TO WS-CURRENT-GAME-ID
+001292     MOVE CK-CURRENT-GAME-DATE TO WS-CURRENT-GAME-DATE
+001293     MOVE CK-YACHT             TO GC-YACHT
+001294     MOVE CK-ONES              TO GC-ONES
+001295     MOVE CK-TWOS              TO GC-TWOS
+001296     MOVE CK-THREES            TO GC-THREES
+001297     MOVE CK-FOURS             TO GC-FOURS
+001298     MOVE CK-FIVES             TO GC-FIVES
+001299     MOVE CK-SIXES             TO GC-SIXES
+001300     MOVE CK-FULL-HOUSE        TO GC-FULL-HOUSE
+001301     MOVE CK-FOUR-OF-A-KIND    TO GC-FOUR-OF-A-KIND
+001302     MOVE CK-LITTLE-STRAIGHT   TO GC-LITTLE-STRAIGHT
+001303     MOVE CK-BIG-STRAIGHT      TO GC-BIG-STRAIGHT
+001304     MOVE CK-CHOICE            TO GC-CHOICE
+001305     MOVE CK-CLAIMED-YACHT             TO WS-CLAIMED-YACHT
+001306     MOVE CK-CLAIMED-ONES              TO WS-CLAIMED-ONES
+001307     MOVE CK-CLAIMED-TWOS              TO WS-CLAIMED-TWOS
+001308     MOVE CK-CLAIMED-THREES            TO WS-CLAIMED-THREES
+001309     MOVE CK-CLAIMED-FOURS             TO WS-CLAIMED-FOURS
+001310     MOVE CK-CLAIMED-FIVES             TO WS-CLAIMED-FIVES
+001311     MOVE CK-CLAIMED-SIXES             TO WS-CLAIMED-SIXES
+001312     MOVE CK-CLAIMED-FULL-HOUSE        TO WS-CLAIMED-FULL-HOUSE
+001313     MOVE CK-CLAIMED-FOUR-OF-A-KIND  TO WS-CLAIMED-FOUR-OF-A-KIND
+001314     MOVE CK-CLAIMED-LITTLE-STRAIGHT TO WS-CLAIMED-LITTLE-STRAIGHT
+001315     MOVE CK-CLAIMED-BIG-STRAIGHT      TO WS-CLAIMED-BIG-STRAIGHT
+001316     MOVE CK-CLAIMED-CHOICE            TO WS-CLAIMED-CHOICE
+001317     .
+001282*****************************************************************
+001283*    1150-SKIP-TO-CHECKPOINT
+001284*        Discard scorecard records already scored on the prior
+001285*        attempt, up through the checkpointed record count.
+001286*****************************************************************
+001287 1150-SKIP-TO-CHECKPOINT.
+001288     IF WS-RECORDS-READ > WS-RESTART-RECORD-COUNT
+001289        MOVE "N" TO WS-SKIP-SWITCH
+001290     ELSE
+001291        PERFORM 1100-READ-SCORECARD
+001292     END-IF
+001293     .
+001294 1150-EXIT.
+001295     EXIT
+001296     .
+001270*****************************************************************
+001280*    2000-PROCESS-SCORECARD
+001290*        Score one claim, roll it into the in-progress scorecard,
+001300*        write its result, then read ahead.  Checkpointed before
+001301*        moving on so a restart never re-scores a claim whose
+001302*        RESULTS/AUDIT-LOG/GAME-TOTALS/SCORESHEET rows already
+001303*        made it to disk.
+001310*****************************************************************
+001320 2000-PROCESS-SCORECARD.
+001330     PERFORM 2100-CHECK-GAME-BREAK
+001331     PERFORM 2050-CHECK-DUPLICATE-CATEGORY
+001340     MOVE SC-DICE     TO WS-DICE
+001350     MOVE SC-CATEGORY TO WS-CATEGORY
+001351     IF WS-DUPLICATE-CLAIM
+001352        MOVE 0 TO WS-RESULT
+001353        MOVE 3 TO WS-ERROR-CODE
+001354     ELSE
+001355        MOVE "N" TO WS-YACHT-CLAIMED
+001357        IF GC-YACHT > 0
+001358           MOVE "Y" TO WS-YACHT-CLAIMED
+001359        END-IF
+001360        CALL "YACHT" USING WS-DICE, WS-CATEGORY, WS-RESULT,
+001370            WS-ERROR-CODE, WS-RULE-VARIANT, WS-YACHT-CLAIMED
+001371     END-IF
+001380     MOVE SC-PLAYER-ID    TO RS-PLAYER-ID
+001390     MOVE SC-GAME-ID      TO RS-GAME-ID
+001400     MOVE SC-ROUND-NUMBER TO RS-ROUND-NUMBER
+001410     MOVE SC-DICE         TO RS-DICE
+001420     MOVE SC-CATEGORY     TO RS-CATEGORY
+001430     MOVE WS-RESULT       TO RS-SCORE
+001440     MOVE WS-ERROR-CODE   TO RS-ERROR-CODE
+001450     IF RS-NO-ERROR
+001460        PERFORM 2200-ACCUMULATE-CATEGORY
+001470     END-IF
+001475     PERFORM 2600-WRITE-AUDIT-LOG
+001480     PERFORM 2900-WRITE-RESULT
+001482     MOVE "Y" TO WS-ANY-RECORD-PROCESSED
+001488     PERFORM 2700-WRITE-CHECKPOINT
+001491     PERFORM 1100-READ-SCORECARD
+001500     .
+001510 2000-EXIT.
+001520     EXIT
+001530     .
+001531*****************************************************************
+001532*    2050-CHECK-DUPLICATE-CATEGORY
+001533*        Each of the twelve categories can only be claimed once
+001534*        per game; flag a repeat claim instead of scoring it.
+001535*****************************************************************
+001536 2050-CHECK-DUPLICATE-CATEGORY.
+001537     MOVE "N" TO WS-DUPLICATE-SWITCH
+001538     EVALUATE SC-CATEGORY
+001539     WHEN "yacht"
+001540        IF WS-CLAIMED-YACHT = "Y"
+001541           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001542        END-IF
+001545     WHEN "ones"
+001546        IF WS-CLAIMED-ONES = "Y"
+001547           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001548        END-IF
+001551     WHEN "twos"
+001552        IF WS-CLAIMED-TWOS = "Y"
+001553           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001554        END-IF
+001557     WHEN "threes"
+001558        IF WS-CLAIMED-THREES = "Y"
+001559           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001560        END-IF
+001563     WHEN "fours"
+001564        IF WS-CLAIMED-FOURS = "Y"
+001565           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001566        END-IF
+001569     WHEN "fives"
+001570        IF WS-CLAIMED-FIVES = "Y"
+001571           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001572        END-IF
+001575     WHEN "sixes"
+001576        IF WS-CLAIMED-SIXES = "Y"
+001577           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001578        END-IF
+001581     WHEN "full house"
+001582        IF WS-CLAIMED-FULL-HOUSE = "Y"
+001583           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001584        END-IF
+001587     WHEN "four of a kind"
+001588        IF WS-CLAIMED-FOUR-OF-A-KIND = "Y"
+001589           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001590        END-IF
+001593     WHEN "little straight"
+001594        IF WS-CLAIMED-LITTLE-STRAIGHT = "Y"
+001595           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001596        END-IF
+001599     WHEN "big straight"
+001600        IF WS-CLAIMED-BIG-STRAIGHT = "Y"
+001601           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001602        END-IF
+001605     WHEN "choice"
+001606        IF WS-CLAIMED-CHOICE = "Y"
+001607           MOVE "Y" TO WS-DUPLICATE-SWITCH
+001608        END-IF
+001611     WHEN OTHER
+001612        CONTINUE
+001613     END-EVALUATE
+001614     .
+001615*****************************************************************
+001550*    2100-CHECK-GAME-BREAK
+001560*        A change of player or game ends the scorecard that was
+001570*        in progress; finalize it before starting the new one.
+001580*****************************************************************
+001590 2100-CHECK-GAME-BREAK.
+001600     IF WS-GAME-ACTIVE
+001610        IF SC-PLAYER-ID NOT = WS-CURRENT-PLAYER-ID
+001620           OR SC-GAME-ID NOT = WS-CURRENT-GAME-ID
+001630           PERFORM 2500-FINALIZE-GAME
+001640        END-IF
+001650     END-IF
+001660     IF NOT WS-GAME-ACTIVE
+001670        MOVE SC-PLAYER-ID  TO WS-CURRENT-PLAYER-ID
+001680        MOVE SC-GAME-ID    TO WS-CURRENT-GAME-ID
+001690        MOVE SC-GAME-DATE  TO WS-CURRENT-GAME-DATE
+001700        MOVE ZERO          TO GC-GAME-CATEGORIES
+001701        MOVE "N"           TO WS-CLAIMED-YACHT
+001701        MOVE "N"           TO WS-CLAIMED-ONES
+001701        MOVE "N"           TO WS-CLAIMED-TWOS
+001701        MOVE "N"           TO WS-CLAIMED-THREES
+001701        MOVE "N"           TO WS-CLAIMED-FOURS
+001701        MOVE "N"           TO WS-CLAIMED-FIVES
+001701        MOVE "N"           TO WS-CLAIMED-SIXES
+001701        MOVE "N"           TO WS-CLAIMED-FULL-HOUSE
+001701        MOVE "N"           TO WS-CLAIMED-FOUR-OF-A-KIND
+001701        MOVE "N"           TO WS-CLAIMED-LITTLE-STRAIGHT
+001701        MOVE "N"           TO WS-CLAIMED-BIG-STRAIGHT
+001701        MOVE "N"           TO WS-CLAIMED-CHOICE
+001710        MOVE "Y"           TO WS-GAME-IN-PROGRESS
+001720     END-IF
+001730     .
+001740*****************************************************************
+001750*    2200-ACCUMULATE-CATEGORY
+001760*        File this round's score into the in-progress scorecard.
+001770*****************************************************************
+001780 2200-ACCUMULATE-CATEGORY.
+001790     EVALUATE SC-CATEGORY
+001800     WHEN "yacht"           MOVE WS-RESULT TO GC-YACHT
+001801                            MOVE "Y" TO WS-CLAIMED-YACHT
+001810     WHEN "ones"            MOVE WS-RESULT TO GC-ONES
+001811                            MOVE "Y" TO WS-CLAIMED-ONES
+001820     WHEN "twos"            MOVE WS-RESULT TO GC-TWOS
+001821                            MOVE "Y" TO WS-CLAIMED-TWOS
+001830     WHEN "threes"          MOVE WS-RESULT TO GC-THREES
+001831                            MOVE "Y" TO WS-CLAIMED-THREES
+001840     WHEN "fours"           MOVE WS-RESULT TO GC-FOURS
+001841                            MOVE "Y" TO WS-CLAIMED-FOURS
+001850     WHEN "fives"           MOVE WS-RESULT TO GC-FIVES
+001851                            MOVE "Y" TO WS-CLAIMED-FIVES
+001860     WHEN "sixes"           MOVE WS-RESULT TO GC-SIXES
+001861                            MOVE "Y" TO WS-CLAIMED-SIXES
+001870     WHEN "full house"      MOVE WS-RESULT TO GC-FULL-HOUSE
+001871                            MOVE "Y" TO WS-CLAIMED-FULL-HOUSE
+001880     WHEN "four of a kind"  MOVE WS-RESULT TO GC-FOUR-OF-A-KIND
+001881                            MOVE "Y" TO WS-CLAIMED-FOUR-OF-A-KIND
+001890     WHEN "little straight" MOVE WS-RESULT TO GC-LITTLE-STRAIGHT
+001891                            MOVE "Y" TO WS-CLAIMED-LITTLE-STRAIGHT
+001900     WHEN "big straight"    MOVE WS-RESULT TO GC-BIG-STRAIGHT
+001901                            MOVE "Y" TO WS-CLAIMED-BIG-STRAIGHT
+001910     WHEN "choice"          MOVE WS-RESULT TO GC-CHOICE
+001911                            MOVE "Y" TO WS-CLAIMED-CHOICE
+001920     END-EVALUATE
+001930     .
+001940*****************************************************************
+001950*    2500-FINALIZE-GAME
+001960*        Total the scorecard that just finished, append its
+001970*        result to the season's GAME-TOTALS-FILE, and append the
+001975*        full twelve-category breakdown to the SCORESHEET-FILE
+001976*        for the printed scoresheet report.
+001980*****************************************************************
+001990 2500-FINALIZE-GAME.
+002000     CALL "SCORTOT" USING GC-GAME-CATEGORIES, GC-GAME-TOTALS
+002010     MOVE WS-CURRENT-PLAYER-ID TO GT-PLAYER-ID
+002020     MOVE WS-CURRENT-GAME-ID   TO GT-GAME-ID
+002030     MOVE WS-CURRENT-GAME-DATE TO GT-GAME-DATE
+002040     MOVE GC-GAME-TOTAL        TO GT-GAME-TOTAL
+002050     WRITE GT-GAME-TOTAL-RECORD
+002060     IF NOT WS-GAME-TOTALS-OK
+002070        DISPLAY "YACHTBAT - ERROR WRITING GAME-TOTALS-FILE "
+002080            WS-GAME-TOTALS-STATUS
+002090        GO TO 9999-ABEND
+002100     END-IF
+002101     PERFORM 2550-WRITE-SCORESHEET
+002110     MOVE "N" TO WS-GAME-IN-PROGRESS
+002120     .
+002121*****************************************************************
+002122*    2550-WRITE-SCORESHEET
+002123*****************************************************************
+002124 2550-WRITE-SCORESHEET.
+002125     MOVE WS-CURRENT-PLAYER-ID TO SS-PLAYER-ID
+002126     MOVE WS-CURRENT-GAME-ID   TO SS-GAME-ID
+002127     MOVE WS-CURRENT-GAME-DATE TO SS-GAME-DATE
+002128     MOVE GC-YACHT             TO SS-YACHT
+002129     MOVE GC-ONES              TO SS-ONES
+002130     MOVE GC-TWOS              TO SS-TWOS
+002131     MOVE GC-THREES            TO SS-THREES
+002132     MOVE GC-FOURS             TO SS-FOURS
+002133     MOVE GC-FIVES             TO SS-FIVES
+002134     MOVE GC-SIXES             TO SS-SIXES
+002135     MOVE GC-FULL-HOUSE        TO SS-FULL-HOUSE
+002136     MOVE GC-FOUR-OF-A-KIND    TO SS-FOUR-OF-A-KIND
+002137     MOVE GC-LITTLE-STRAIGHT   TO SS-LITTLE-STRAIGHT
+002138     MOVE GC-BIG-STRAIGHT      TO SS-BIG-STRAIGHT
+002139     MOVE GC-CHOICE            TO SS-CHOICE
+002140     MOVE GC-UPPER-SUBTOTAL    TO SS-UPPER-SUBTOTAL
+002141     MOVE GC-UPPER-BONUS       TO SS-UPPER-BONUS
+002142     MOVE GC-GAME-TOTAL        TO SS-GAME-TOTAL
+002143     WRITE SS-SCORESHEET-RECORD
+002144     IF NOT WS-SCORESHEET-OK
+002145        DISPLAY "YACHTBAT - ERROR WRITING SCORESHEET-FILE "
+002146            WS-SCORESHEET-STATUS
+002147        GO TO 9999-ABEND
+002148     END-IF
+002149     .
+002125*****************************************************************
+002126*    2600-WRITE-AUDIT-LOG
+002127*        Every claim scored, win or lose, gets a dated/timed
+002128*        line on the audit trail.
+002129*****************************************************************
+002130 2600-WRITE-AUDIT-LOG.
+002131     ACCEPT AL-LOG-DATE FROM DATE YYYYMMDD
+002132     ACCEPT AL-LOG-TIME FROM TIME
+002133     MOVE SC-PLAYER-ID    TO AL-PLAYER-ID
+002134     MOVE SC-GAME-ID      TO AL-GAME-ID
+002135     MOVE SC-ROUND-NUMBER TO AL-ROUND-NUMBER
+002136     MOVE SC-DICE         TO AL-DICE
+002137     MOVE SC-CATEGORY     TO AL-CATEGORY
+002138     MOVE WS-RESULT       TO AL-SCORE
+002139     MOVE WS-ERROR-CODE   TO AL-ERROR-CODE
+002140     WRITE AL-AUDIT-RECORD
+002141     IF NOT WS-AUDIT-LOG-OK
+002142        DISPLAY "YACHTBAT - ERROR WRITING AUDIT-LOG-FILE "
+002143            WS-AUDIT-LOG-STATUS
+002144        GO TO 9999-ABEND
+002145     END-IF
+002146     .
+002150*****************************************************************
+002151*    2900-WRITE-RESULT
+002150*****************************************************************
+002160 2900-WRITE-RESULT.
+002170     WRITE RS-RESULT-RECORD
+002180     IF NOT WS-RESULTS-OK
+002190        DISPLAY "YACHTBAT - ERROR WRITING RESULTS-FILE "
+002200            WS-RESULTS-STATUS
+002210        GO TO 9999-ABEND
+002220     END-IF
+002230     .
+002231*****************************************************************
+002232*    2700-WRITE-CHECKPOINT
+002233*        Record how many scorecard records have been read so far
+002234*        as the point a restart should resume after, along with
+002235*        the key of the claim just scored for an operator to read.
+002236*        The file only ever holds the most recent checkpoint, so
+002237*        it is closed and reopened to overwrite the old one.
+002237*****************************************************************
+002238 2700-WRITE-CHECKPOINT.
+002239     CLOSE CHECKPOINT-FILE
+002240     OPEN OUTPUT CHECKPOINT-FILE
+002240     IF NOT WS-CHECKPOINT-OK
+002240        DISPLAY "YACHTBAT - CANNOT REOPEN CHECKPOINT-FILE "
+002240            WS-CHECKPOINT-STATUS
+002240        GO TO 9999-ABEND
+002240     END-IF
+002241     MOVE WS-RECORDS-READ TO CK-RECORDS-PROCESSED
+002242     MOVE SC-PLAYER-ID    TO CK-PLAYER-ID
+002243     MOVE SC-GAME-ID      TO CK-GAME-ID
+002244     MOVE SC-ROUND-NUMBER TO CK-ROUND-NUMBER
+002244     MOVE WS-GAME-IN-PROGRESS  TO CK-GAME-IN-PROGRESS
+002244     MOVE WS-CURRENT-PLAYER-ID TO CK-CURRENT-PLAYER-ID
+002244     MOVE WS-CURRENT-GAME-ID   TO CK-CURRENT-GAME-ID
+002244     MOVE WS-CURRENT-GAME-DATE TO CK-CURRENT-GAME-DATE
+002244     MOVE GC-YACHT             TO CK-YACHT
+002244     MOVE GC-ONES              TO CK-ONES
+002244     MOVE GC-TWOS              TO CK-TWOS
+002244     MOVE GC-THREES            TO CK-THREES
+002244     MOVE GC-FOURS             TO CK-FOURS
+002244     MOVE GC-FIVES             TO CK-FIVES
+002244     MOVE GC-SIXES             TO CK-SIXES
+002244     MOVE GC-FULL-HOUSE        TO CK-FULL-HOUSE
+002244     MOVE GC-FOUR-OF-A-KIND    TO CK-FOUR-OF-A-KIND
+002244     MOVE GC-LITTLE-STRAIGHT   TO CK-LITTLE-STRAIGHT
+002244     MOVE GC-BIG-STRAIGHT      TO CK-BIG-STRAIGHT
+002244     MOVE GC-CHOICE            TO CK-CHOICE
+002244     MOVE WS-CLAIMED-YACHT             TO CK-CLAIMED-YACHT
+002244     MOVE WS-CLAIMED-ONES              TO CK-CLAIMED-ONES
+002244     MOVE WS-CLAIMED-TWOS              TO CK-CLAIMED-TWOS
+002244     MOVE WS-CLAIMED-THREES            TO CK-CLAIMED-THREES
+002244     MOVE WS-CLAIMED-FOURS             TO CK-CLAIMED-FOURS
+002244     MOVE WS-CLAIMED-FIVES             TO CK-CLAIMED-FIVES
+002244     MOVE WS-CLAIMED-SIXES             TO CK-CLAIMED-SIXES
+002244     MOVE WS-CLAIMED-FULL-HOUSE        TO CK-CLAIMED-FULL-HOUSE
+002244     MOVE WS-CLAIMED-FOUR-OF-A-KIND  TO CK-CLAIMED-FOUR-OF-A-KIND
+002245     MOVE WS-CLAIMED-LITTLE-STRAIGHT TO CK-CLAIMED-LITTLE-STRAIGHT
+002245     MOVE WS-CLAIMED-BIG-STRAIGHT      TO CK-CLAIMED-BIG-STRAIGHT
+002245     MOVE WS-CLAIMED-CHOICE            TO CK-CLAIMED-CHOICE
+002245     WRITE CK-CHECKPOINT-RECORD
+002245     IF NOT WS-CHECKPOINT-OK
+002245        DISPLAY "YACHTBAT - ERROR WRITING CHECKPOINT-FILE "
+002245            WS-CHECKPOINT-STATUS
+002245        GO TO 9999-ABEND
+002245     END-IF
+002247     .
+002240*****************************************************************
+002250*    9000-TERMINATE
+002260*        The last scorecard on the file has no following break
+002270*        to finalize it, so flush it here before closing up, then
+002271*        checkpoint once more so the checkpoint reflects the game
+002272*        just finalized rather than the one still shown active.
+002280*****************************************************************
+002290 9000-TERMINATE.
+002300     IF WS-GAME-ACTIVE
+002310        PERFORM 2500-FINALIZE-GAME
+002320     END-IF
+002322     IF WS-RECORD-WAS-PROCESSED
+002324        PERFORM 2700-WRITE-CHECKPOINT
+002326     END-IF
+002330     CLOSE PLAYER-SCORECARD-FILE
+002340     CLOSE RESULTS-FILE
+002345     CLOSE GAME-TOTALS-FILE
+002350     CLOSE AUDIT-LOG-FILE
+002352     CLOSE CHECKPOINT-FILE
+002353     CLOSE SCORESHEET-FILE
+002360     .
+002370*****************************************************************
+002380*    9999-ABEND
+002390*****************************************************************
+002400 9999-ABEND.
+002410     CLOSE PLAYER-SCORECARD-FILE
+002420     CLOSE RESULTS-FILE
+002425     CLOSE GAME-TOTALS-FILE
+002430     CLOSE AUDIT-LOG-FILE
+002432     CLOSE CHECKPOINT-FILE
+002433     CLOSE SCORESHEET-FILE
+002440     MOVE 16 TO RETURN-CODE
+002450     STOP RUN
+002460     .
