@@ -0,0 +1,277 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STANDING.
+000030 AUTHOR.        D. HOLLIS.
+000040 INSTALLATION.  LEAGUE NIGHT OPERATIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  DH  Initial version - reads the season's
+000110*                    GAME-TOTALS-FILE (as written by YACHTBAT),
+000120*                    accumulates each player's points and games
+000130*                    over a caller-supplied date range, and
+000140*                    prints a standings report ranked by total
+000150*                    points, best to worst.
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT GAME-TOTALS-FILE ASSIGN TO GAMETOTL
+000220         ORGANIZATION IS SEQUENTIAL
+000230         FILE STATUS IS WS-GAME-TOTALS-STATUS.
+000240     SELECT STANDINGS-REPORT ASSIGN TO STANDRPT
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-REPORT-STATUS.
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  GAME-TOTALS-FILE
+000300     RECORDING MODE IS F.
+000310     COPY GAMETOT.
+000320 FD  STANDINGS-REPORT.
+000330 01  RP-REPORT-LINE            PIC X(80).
+000340 WORKING-STORAGE SECTION.
+000350*****************************************************************
+000360*    FILE STATUS SWITCHES
+000370*****************************************************************
+000380 77  WS-GAME-TOTALS-STATUS     PIC X(02) VALUE SPACES.
+000390     88 WS-GAME-TOTALS-OK           VALUE "00".
+000400     88 WS-GAME-TOTALS-EOF          VALUE "10".
+000410 77  WS-REPORT-STATUS          PIC X(02) VALUE SPACES.
+000420     88 WS-REPORT-OK                VALUE "00".
+000430 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+000440     88 WS-END-OF-GAME-TOTALS       VALUE "Y".
+000450*****************************************************************
+000460*    DATE RANGE THE STANDINGS REPORT IS RUN FOR, SUPPLIED BY
+000470*    THE JOB THROUGH THE ENVIRONMENT RATHER THAN A PARAMETER
+000480*    FILE, THE SAME WAY THE FILE ASSIGNS ARE RESOLVED AT RUN
+000490*    TIME.
+000500*****************************************************************
+000510 01  WS-DATE-RANGE.
+000520     05 WS-START-DATE          PIC 9(08) VALUE ZERO.
+000530     05 WS-END-DATE            PIC 9(08) VALUE 99999999.
+000540*****************************************************************
+000550*    ONE ACCUMULATED LINE PER DISTINCT PLAYER SEEN ON THE
+000560*    GAME-TOTALS-FILE WITHIN THE DATE RANGE.
+000570*****************************************************************
+000580 77  WS-STANDING-COUNT         PIC 9(05) COMP VALUE ZERO.
+000590 01  WS-STANDINGS-TABLE.
+000600     05 WS-STANDING-ENTRY OCCURS 1 TO 200 TIMES
+000610           DEPENDING ON WS-STANDING-COUNT
+000620           INDEXED BY WS-STD-IDX, WS-STD-IDX2.
+000630        10 WS-STD-PLAYER-ID    PIC X(10).
+000640        10 WS-STD-TOTAL-POINTS PIC 9(07).
+000650        10 WS-STD-GAMES-PLAYED PIC 9(05).
+000660        10 WS-STD-AVERAGE      PIC 9(05)V9(02).
+000670 01  WS-SWAP-ENTRY.
+000680     05 WS-SWAP-PLAYER-ID      PIC X(10).
+000690     05 WS-SWAP-TOTAL-POINTS   PIC 9(07).
+000700     05 WS-SWAP-GAMES-PLAYED   PIC 9(05).
+000710     05 WS-SWAP-AVERAGE        PIC 9(05)V9(02).
+000720*****************************************************************
+000730*    REPORT LINE WORK AREAS
+000740*****************************************************************
+000750 77  WS-RANK                   PIC 9(03) VALUE ZERO.
+000760 01  WS-HEADING-LINE-1.
+000770     05 FILLER                 PIC X(20) VALUE "LEAGUE STANDINGS".
+000780 01  WS-HEADING-LINE-2.
+000790     05 FILLER                 PIC X(06) VALUE "RANK  ".
+000800     05 FILLER                 PIC X(12) VALUE "PLAYER      ".
+000810     05 FILLER                 PIC X(08) VALUE "POINTS  ".
+000820     05 FILLER                 PIC X(08) VALUE "GAMES   ".
+000830     05 FILLER                 PIC X(07) VALUE "AVERAGE".
+000840 01  WS-DETAIL-LINE.
+000850     05 WS-DL-RANK             PIC ZZ9.
+000860     05 FILLER                 PIC X(03) VALUE SPACES.
+000870     05 WS-DL-PLAYER-ID        PIC X(10).
+000880     05 FILLER                 PIC X(02) VALUE SPACES.
+000890     05 WS-DL-TOTAL-POINTS     PIC ZZZZZZ9.
+000900     05 FILLER                 PIC X(02) VALUE SPACES.
+000910     05 WS-DL-GAMES-PLAYED     PIC ZZZZ9.
+000920     05 FILLER                 PIC X(03) VALUE SPACES.
+000930     05 WS-DL-AVERAGE          PIC ZZZZ9.99.
+000940 PROCEDURE DIVISION.
+000950*****************************************************************
+000960*    0000-MAINLINE
+000970*****************************************************************
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE
+001000     PERFORM 2000-BUILD-STANDINGS THRU 2000-EXIT
+001010         UNTIL WS-END-OF-GAME-TOTALS
+001020     PERFORM 2900-COMPUTE-AVERAGES
+001030     PERFORM 3000-SORT-STANDINGS
+001040     PERFORM 4000-PRINT-REPORT
+001050     PERFORM 9000-TERMINATE
+001060     STOP RUN
+001070     .
+001080*****************************************************************
+001090*    1000-INITIALIZE
+001100*****************************************************************
+001110 1000-INITIALIZE.
+001120     ACCEPT WS-START-DATE FROM ENVIRONMENT "STANDSTRT"
+001125     ACCEPT WS-END-DATE FROM ENVIRONMENT "STANDEND"
+001127     IF WS-END-DATE = ZERO
+001128        MOVE 99999999 TO WS-END-DATE
+001129     END-IF
+001140     OPEN INPUT GAME-TOTALS-FILE
+001150     IF NOT WS-GAME-TOTALS-OK
+001160        DISPLAY "STANDING - CANNOT OPEN GAME-TOTALS-FILE "
+001170            WS-GAME-TOTALS-STATUS
+001180        GO TO 9999-ABEND
+001190     END-IF
+001200     OPEN OUTPUT STANDINGS-REPORT
+001210     IF NOT WS-REPORT-OK
+001220        DISPLAY "STANDING - CANNOT OPEN STANDINGS-REPORT "
+001230            WS-REPORT-STATUS
+001240        GO TO 9999-ABEND
+001250     END-IF
+001260     PERFORM 1100-READ-GAME-TOTAL
+001270     .
+001280*****************************************************************
+001290*    1100-READ-GAME-TOTAL
+001300*****************************************************************
+001310 1100-READ-GAME-TOTAL.
+001320     READ GAME-TOTALS-FILE
+001330         AT END MOVE "Y" TO WS-EOF-SWITCH
+001340     END-READ
+001350     .
+001360*****************************************************************
+001370*    2000-BUILD-STANDINGS
+001380*        Fold one finished game into its player's running totals
+001390*        if its date falls within the requested range.
+001400*****************************************************************
+001410 2000-BUILD-STANDINGS.
+001420     IF GT-GAME-DATE >= WS-START-DATE AND
+001430        GT-GAME-DATE <= WS-END-DATE
+001440        PERFORM 2100-FIND-OR-ADD-PLAYER
+001450        ADD GT-GAME-TOTAL TO WS-STD-TOTAL-POINTS(WS-STD-IDX)
+001460        ADD 1 TO WS-STD-GAMES-PLAYED(WS-STD-IDX)
+001470     END-IF
+001480     PERFORM 1100-READ-GAME-TOTAL
+001490     .
+001500 2000-EXIT.
+001510     EXIT
+001520     .
+001530*****************************************************************
+001540*    2100-FIND-OR-ADD-PLAYER
+001550*        Leave WS-STD-IDX on the player's row, adding a new row
+001560*        on the first game seen for that player.
+001570*****************************************************************
+001580 2100-FIND-OR-ADD-PLAYER.
+001590     SET WS-STD-IDX TO 1
+001600     SEARCH WS-STANDING-ENTRY
+001610        AT END PERFORM 2150-ADD-PLAYER
+001620        WHEN WS-STD-PLAYER-ID(WS-STD-IDX) = GT-PLAYER-ID
+001630             CONTINUE
+001640     END-SEARCH
+001650     .
+001660*****************************************************************
+001670*    2150-ADD-PLAYER
+001680*****************************************************************
+001690 2150-ADD-PLAYER.
+001700     ADD 1 TO WS-STANDING-COUNT
+001710     SET WS-STD-IDX TO WS-STANDING-COUNT
+001720     MOVE GT-PLAYER-ID TO WS-STD-PLAYER-ID(WS-STD-IDX)
+001730     MOVE 0 TO WS-STD-TOTAL-POINTS(WS-STD-IDX)
+001740     MOVE 0 TO WS-STD-GAMES-PLAYED(WS-STD-IDX)
+001750     .
+001760*****************************************************************
+001770*    2900-COMPUTE-AVERAGES
+001780*****************************************************************
+001790 2900-COMPUTE-AVERAGES.
+001800     IF WS-STANDING-COUNT > 0
+001810        PERFORM 2950-COMPUTE-ONE-AVERAGE VARYING WS-STD-IDX
+001820           FROM 1 BY 1 UNTIL WS-STD-IDX > WS-STANDING-COUNT
+001830     END-IF
+001840     .
+001850*****************************************************************
+001860*    2950-COMPUTE-ONE-AVERAGE
+001870*****************************************************************
+001880 2950-COMPUTE-ONE-AVERAGE.
+001890     IF WS-STD-GAMES-PLAYED(WS-STD-IDX) > 0
+001900        COMPUTE WS-STD-AVERAGE(WS-STD-IDX) ROUNDED =
+001910           WS-STD-TOTAL-POINTS(WS-STD-IDX) /
+001920           WS-STD-GAMES-PLAYED(WS-STD-IDX)
+001930     ELSE
+001940        MOVE 0 TO WS-STD-AVERAGE(WS-STD-IDX)
+001950     END-IF
+001960     .
+001970*****************************************************************
+001980*    3000-SORT-STANDINGS
+001990*        Simple exchange sort, descending by total points - the
+002000*        table is small (one row per league player), so a bubble
+002010*        sort keeps this straightforward.
+002020*****************************************************************
+002030 3000-SORT-STANDINGS.
+002040     IF WS-STANDING-COUNT > 1
+002050        PERFORM 3100-BUBBLE-PASS VARYING WS-STD-IDX
+002060           FROM 1 BY 1 UNTIL WS-STD-IDX >= WS-STANDING-COUNT
+002070     END-IF
+002080     .
+002090*****************************************************************
+002100*    3100-BUBBLE-PASS
+002110*****************************************************************
+002120 3100-BUBBLE-PASS.
+002130     PERFORM 3200-BUBBLE-COMPARE VARYING WS-STD-IDX2
+002140        FROM 1 BY 1
+002150        UNTIL WS-STD-IDX2 > WS-STANDING-COUNT - WS-STD-IDX
+002160     .
+002170*****************************************************************
+002180*    3200-BUBBLE-COMPARE
+002190*****************************************************************
+002200 3200-BUBBLE-COMPARE.
+002210     IF WS-STD-TOTAL-POINTS(WS-STD-IDX2) <
+002220        WS-STD-TOTAL-POINTS(WS-STD-IDX2 + 1)
+002230        PERFORM 3300-SWAP-ENTRIES
+002240     END-IF
+002250     .
+002260*****************************************************************
+002270*    3300-SWAP-ENTRIES
+002280*****************************************************************
+002290 3300-SWAP-ENTRIES.
+002300     MOVE WS-STANDING-ENTRY(WS-STD-IDX2)     TO WS-SWAP-ENTRY
+002310     MOVE WS-STANDING-ENTRY(WS-STD-IDX2 + 1) TO
+002320         WS-STANDING-ENTRY(WS-STD-IDX2)
+002330     MOVE WS-SWAP-ENTRY TO WS-STANDING-ENTRY(WS-STD-IDX2 + 1)
+002340     .
+002350*****************************************************************
+002360*    4000-PRINT-REPORT
+002370*****************************************************************
+002380 4000-PRINT-REPORT.
+002390     WRITE RP-REPORT-LINE FROM WS-HEADING-LINE-1
+002400     WRITE RP-REPORT-LINE FROM WS-HEADING-LINE-2
+002410     MOVE 0 TO WS-RANK
+002420     IF WS-STANDING-COUNT > 0
+002430        PERFORM 4100-PRINT-STANDING-LINE VARYING WS-STD-IDX
+002440           FROM 1 BY 1 UNTIL WS-STD-IDX > WS-STANDING-COUNT
+002450     END-IF
+002460     .
+002470*****************************************************************
+002480*    4100-PRINT-STANDING-LINE
+002490*****************************************************************
+002500 4100-PRINT-STANDING-LINE.
+002510     ADD 1 TO WS-RANK
+002520     MOVE WS-RANK TO WS-DL-RANK
+002530     MOVE WS-STD-PLAYER-ID(WS-STD-IDX)    TO WS-DL-PLAYER-ID
+002540     MOVE WS-STD-TOTAL-POINTS(WS-STD-IDX) TO WS-DL-TOTAL-POINTS
+002550     MOVE WS-STD-GAMES-PLAYED(WS-STD-IDX) TO WS-DL-GAMES-PLAYED
+002560     MOVE WS-STD-AVERAGE(WS-STD-IDX)      TO WS-DL-AVERAGE
+002570     WRITE RP-REPORT-LINE FROM WS-DETAIL-LINE
+002580     .
+002590*****************************************************************
+002600*    9000-TERMINATE
+002610*****************************************************************
+002620 9000-TERMINATE.
+002630     CLOSE GAME-TOTALS-FILE
+002640     CLOSE STANDINGS-REPORT
+002650     .
+002660*****************************************************************
+002670*    9999-ABEND
+002680*****************************************************************
+002690 9999-ABEND.
+002700     CLOSE GAME-TOTALS-FILE
+002710     CLOSE STANDINGS-REPORT
+002720     MOVE 16 TO RETURN-CODE
+002730     STOP RUN
+002740     .
