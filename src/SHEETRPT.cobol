@@ -0,0 +1,184 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SHEETRPT.
+000030 AUTHOR.        D. HOLLIS.
+000040 INSTALLATION.  LEAGUE NIGHT OPERATIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  DH  Initial version - reads the SCORESHEET-FILE
+000110*                    (as written by YACHTBAT) and prints one
+000120*                    paper-scorecard-style scoresheet per
+000130*                    player/game, all twelve categories plus the
+000140*                    upper-section bonus and game total.
+000150*****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT SCORESHEET-FILE ASSIGN TO SCORSHT
+000210         ORGANIZATION IS SEQUENTIAL
+000220         FILE STATUS IS WS-SCORESHEET-STATUS.
+000230     SELECT SCORESHEET-REPORT ASSIGN TO SHEETOUT
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-REPORT-STATUS.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  SCORESHEET-FILE
+000290     RECORDING MODE IS F.
+000300     COPY SCORESHT.
+000310 FD  SCORESHEET-REPORT.
+000320 01  RP-REPORT-LINE            PIC X(46).
+000330 WORKING-STORAGE SECTION.
+000340*****************************************************************
+000350*    FILE STATUS SWITCHES
+000360*****************************************************************
+000370 77  WS-SCORESHEET-STATUS      PIC X(02) VALUE SPACES.
+000380     88 WS-SCORESHEET-OK            VALUE "00".
+000390 77  WS-REPORT-STATUS          PIC X(02) VALUE SPACES.
+000400     88 WS-REPORT-OK                VALUE "00".
+000410 77  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+000420     88 WS-END-OF-SCORESHEET-FILE   VALUE "Y".
+000430*****************************************************************
+000440*    REPORT LINE WORK AREAS
+000450*****************************************************************
+000460 01  WS-HEADING-LINE.
+000470     05 FILLER                 PIC X(24) VALUE
+000475         "LEAGUE NIGHT SCORESHEET".
+000480 01  WS-PLAYER-LINE.
+000490     05 FILLER                 PIC X(08) VALUE "PLAYER: ".
+000500     05 WS-PL-PLAYER-ID        PIC X(10).
+000510     05 FILLER                 PIC X(06) VALUE "GAME: ".
+000520     05 WS-PL-GAME-ID          PIC X(08).
+000530     05 FILLER                 PIC X(06) VALUE "DATE: ".
+000540     05 WS-PL-GAME-DATE        PIC 9(08).
+000550 01  WS-RULE-LINE.
+000560     05 FILLER                 PIC X(46) VALUE ALL "-".
+000570 01  WS-CATEGORY-LINE.
+000580     05 WS-CL-NAME             PIC X(15).
+000590     05 FILLER                 PIC X(05) VALUE SPACES.
+000600     05 WS-CL-SCORE            PIC ZZ9.
+000610 01  WS-BONUS-LINE.
+000620     05 WS-BL-LABEL            PIC X(15).
+000630     05 FILLER                 PIC X(05) VALUE SPACES.
+000640     05 WS-BL-SCORE            PIC ZZ9.
+000650 01  WS-BLANK-LINE.
+000660     05 FILLER                 PIC X(01) VALUE SPACE.
+000670 PROCEDURE DIVISION.
+000680*****************************************************************
+000690*    0000-MAINLINE
+000700*****************************************************************
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE
+000730     PERFORM 2000-PRINT-SCORESHEET THRU 2000-EXIT
+000740         UNTIL WS-END-OF-SCORESHEET-FILE
+000750     PERFORM 9000-TERMINATE
+000760     STOP RUN
+000770     .
+000780*****************************************************************
+000790*    1000-INITIALIZE
+000800*****************************************************************
+000810 1000-INITIALIZE.
+000820     OPEN INPUT SCORESHEET-FILE
+000830     IF NOT WS-SCORESHEET-OK
+000840        DISPLAY "SHEETRPT - CANNOT OPEN SCORESHEET-FILE "
+000850            WS-SCORESHEET-STATUS
+000860        GO TO 9999-ABEND
+000870     END-IF
+000880     OPEN OUTPUT SCORESHEET-REPORT
+000890     IF NOT WS-REPORT-OK
+000900        DISPLAY "SHEETRPT - CANNOT OPEN SCORESHEET-REPORT "
+000910            WS-REPORT-STATUS
+000920        GO TO 9999-ABEND
+000930     END-IF
+000940     PERFORM 1100-READ-SCORESHEET
+000950     .
+000960*****************************************************************
+000970*    1100-READ-SCORESHEET
+000980*****************************************************************
+000990 1100-READ-SCORESHEET.
+001000     READ SCORESHEET-FILE
+001010         AT END MOVE "Y" TO WS-EOF-SWITCH
+001020     END-READ
+001030     .
+001040*****************************************************************
+001050*    2000-PRINT-SCORESHEET
+001060*        Lay out one player/game's twelve categories the way
+001070*        the paper scorecard does, then read ahead.
+001080*****************************************************************
+001090 2000-PRINT-SCORESHEET.
+001100     WRITE RP-REPORT-LINE FROM WS-HEADING-LINE
+001110     MOVE SS-PLAYER-ID   TO WS-PL-PLAYER-ID
+001120     MOVE SS-GAME-ID     TO WS-PL-GAME-ID
+001130     MOVE SS-GAME-DATE   TO WS-PL-GAME-DATE
+001140     WRITE RP-REPORT-LINE FROM WS-PLAYER-LINE
+001150     WRITE RP-REPORT-LINE FROM WS-RULE-LINE
+001160     MOVE "YACHT"            TO WS-CL-NAME
+001170     MOVE SS-YACHT           TO WS-CL-SCORE
+001180     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001190     MOVE "ONES"             TO WS-CL-NAME
+001200     MOVE SS-ONES            TO WS-CL-SCORE
+001210     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001220     MOVE "TWOS"             TO WS-CL-NAME
+001230     MOVE SS-TWOS            TO WS-CL-SCORE
+001240     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001250     MOVE "THREES"           TO WS-CL-NAME
+001260     MOVE SS-THREES          TO WS-CL-SCORE
+001270     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001280     MOVE "FOURS"            TO WS-CL-NAME
+001290     MOVE SS-FOURS           TO WS-CL-SCORE
+001300     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001310     MOVE "FIVES"            TO WS-CL-NAME
+001320     MOVE SS-FIVES           TO WS-CL-SCORE
+001330     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001340     MOVE "SIXES"            TO WS-CL-NAME
+001350     MOVE SS-SIXES           TO WS-CL-SCORE
+001360     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001370     MOVE "FULL HOUSE"       TO WS-CL-NAME
+001380     MOVE SS-FULL-HOUSE      TO WS-CL-SCORE
+001390     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001400     MOVE "FOUR OF A KIND"   TO WS-CL-NAME
+001410     MOVE SS-FOUR-OF-A-KIND  TO WS-CL-SCORE
+001420     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001430     MOVE "LITTLE STRAIGHT"  TO WS-CL-NAME
+001440     MOVE SS-LITTLE-STRAIGHT TO WS-CL-SCORE
+001450     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001460     MOVE "BIG STRAIGHT"     TO WS-CL-NAME
+001470     MOVE SS-BIG-STRAIGHT    TO WS-CL-SCORE
+001480     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001490     MOVE "CHOICE"           TO WS-CL-NAME
+001500     MOVE SS-CHOICE          TO WS-CL-SCORE
+001510     WRITE RP-REPORT-LINE FROM WS-CATEGORY-LINE
+001520     WRITE RP-REPORT-LINE FROM WS-RULE-LINE
+001530     MOVE "UPPER SUBTOTAL"   TO WS-BL-LABEL
+001540     MOVE SS-UPPER-SUBTOTAL  TO WS-BL-SCORE
+001550     WRITE RP-REPORT-LINE FROM WS-BONUS-LINE
+001560     MOVE "UPPER BONUS"      TO WS-BL-LABEL
+001570     MOVE SS-UPPER-BONUS     TO WS-BL-SCORE
+001580     WRITE RP-REPORT-LINE FROM WS-BONUS-LINE
+001590     MOVE "GAME TOTAL"       TO WS-BL-LABEL
+001600     MOVE SS-GAME-TOTAL      TO WS-BL-SCORE
+001610     WRITE RP-REPORT-LINE FROM WS-BONUS-LINE
+001620     WRITE RP-REPORT-LINE FROM WS-BLANK-LINE
+001630     PERFORM 1100-READ-SCORESHEET
+001640     .
+001650 2000-EXIT.
+001660     EXIT
+001670     .
+001680*****************************************************************
+001690*    9000-TERMINATE
+001700*****************************************************************
+001710 9000-TERMINATE.
+001720     CLOSE SCORESHEET-FILE
+001730     CLOSE SCORESHEET-REPORT
+001740     .
+001750*****************************************************************
+001760*    9999-ABEND
+001770*****************************************************************
+001780 9999-ABEND.
+001790     CLOSE SCORESHEET-FILE
+001800     CLOSE SCORESHEET-REPORT
+001810     MOVE 16 TO RETURN-CODE
+001820     STOP RUN
+001830     .
