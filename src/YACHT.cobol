@@ -2,28 +2,52 @@
        PROGRAM-ID. YACHT.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-      *Input
-       01 WS-DICE     PIC 9(5).
-       01 WS-CATEGORY PIC X(15).
-      *Output
-       01 WS-RESULT   PIC 99 VALUE 0.
       *Working
        01 WS-DIE                 PIC 9(1) OCCURS 5 TIMES INDEXED BY I.
       *Working COUNT-DISTINCT-DICE
        01 WS-DISTINCT-DICE       PIC 9(1) OCCURS 5 TIMES INDEXED BY J.
-       01 WS-DISTINCT-DICE-COUNT PIC 9(1) OCCURS 5 TIMES INDEXED BY WS-NUM-DISTINCT-DICE.
+       01 WS-DISTINCT-DICE-COUNT PIC 9(1) OCCURS 5 TIMES
+                                 INDEXED BY WS-NUM-DISTINCT-DICE.
        01 WS-DIE-PROCESSED       PIC X(1).
       *Working SCORE_NUMBERS
        01 WS-NUMBER PIC 9(1).
        01 WS-COUNT  PIC 9(1).
-      *Working CHECK-VALUE-ABSENT 
+      *Working CHECK-VALUE-ABSENT
        01 WS-ABSENT       PIC 9(1).
        01 WS-VALUE-ABSENT PIC X(1).
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *Input
+       01 WS-DICE     PIC 9(5).
+       01 WS-CATEGORY PIC X(15).
+      *Output
+       01 WS-RESULT   PIC 99.
+      *Output error indicator - 00 none, 01 bad dice, 02 bad category
+       01 WS-ERROR-CODE PIC 9(2).
+          88 WS-NO-ERROR           VALUE 0.
+          88 WS-INVALID-DICE       VALUE 1.
+          88 WS-INVALID-CATEGORY   VALUE 2.
+      *Input - which rule book this scorecard is played under
+       01 WS-RULE-VARIANT PIC X(1).
+          88 WS-STRICT-RULES       VALUE "S".
+          88 WS-HOUSE-RULES        VALUE "H".
+      *Input - has this player's game already scored a Yacht
+       01 WS-YACHT-CLAIMED PIC X(1).
+          88 WS-YACHT-ALREADY-SCORED VALUE "Y".
+       PROCEDURE DIVISION USING WS-DICE, WS-CATEGORY, WS-RESULT,
+           WS-ERROR-CODE, WS-RULE-VARIANT, WS-YACHT-CLAIMED.
        YACHT.
        MOVE 0 TO WS-RESULT
+       MOVE 0 TO WS-ERROR-CODE
        UNSTRING WS-DICE
           INTO WS-DIE(1), WS-DIE(2), WS-DIE(3), WS-DIE(4), WS-DIE(5)
+       PERFORM VALIDATE-DICE
+       IF WS-NO-ERROR
+          PERFORM SCORE-CATEGORY
+       END-IF
+       GOBACK
+       .
+      *Score the category the caller claimed
+       SCORE-CATEGORY.
        EVALUATE WS-CATEGORY
        WHEN "yacht"           PERFORM SCORE-YACHT
        WHEN "ones"            MOVE 1 TO WS-NUMBER PERFORM SCORE_NUMBERS
@@ -37,15 +61,24 @@
        WHEN "little straight" MOVE 6 TO WS-ABSENT PERFORM SCORE-STRIGHT
        WHEN "big straight"    MOVE 1 TO WS-ABSENT PERFORM SCORE-STRIGHT
        WHEN "choice"          PERFORM SCORE-ALL-DICE
+       WHEN OTHER             MOVE 2 TO WS-ERROR-CODE
        END-EVALUATE
        .
+      *Reject any die outside the valid 1-6 range ahead of scoring
+       VALIDATE-DICE.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+          IF WS-DIE(I) < 1 OR WS-DIE(I) > 6
+             MOVE 1 TO WS-ERROR-CODE
+          END-IF
+       END-PERFORM
+       .
        SCORE-YACHT.
        PERFORM COUNT-DISTINCT-DICE
        IF WS-NUM-DISTINCT-DICE = 1
           MOVE 50 TO WS-RESULT
        END-IF
        .
-    
+
        SCORE_NUMBERS.
        MOVE 0 TO WS-COUNT
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
@@ -55,12 +88,20 @@
        END-PERFORM
        COMPUTE WS-RESULT = WS-NUMBER * WS-COUNT
        .
+      *Strict rules score a true two-plus-three split.  House rules
+      *also let a Yacht already scored elsewhere on the card stand in
+      *as a "joker" full house on a later all-one-value roll.
        SCORE-FULL-HOUSE.
        PERFORM COUNT-DISTINCT-DICE
-       IF WS-NUM-DISTINCT-DICE = 2 AND
-          WS-DISTINCT-DICE-COUNT(1) = 2 OR
-          WS-DISTINCT-DICE-COUNT(1) = 3
-       PERFORM SCORE-ALL-DICE
+       IF (WS-NUM-DISTINCT-DICE = 2 AND
+           WS-DISTINCT-DICE-COUNT(1) = 2) OR
+           WS-DISTINCT-DICE-COUNT(1) = 3
+          PERFORM SCORE-ALL-DICE
+       ELSE
+          IF WS-HOUSE-RULES AND WS-YACHT-ALREADY-SCORED
+             AND WS-NUM-DISTINCT-DICE = 1
+             PERFORM SCORE-ALL-DICE
+          END-IF
        END-IF
        .
        SCORE-FOUR-OF-A-KIND.
@@ -89,7 +130,8 @@
        .
        CHECK-VALUE-ABSENT.
        MOVE 'Y' TO WS-VALUE-ABSENT
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5 OR WS-VALUE-ABSENT = 'N'
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
+          OR WS-VALUE-ABSENT = 'N'
           IF WS-DIE(I) = WS-ABSENT
              MOVE 'N' TO WS-VALUE-ABSENT
           END-IF
@@ -101,7 +143,7 @@
           MOVE 0 TO WS-DISTINCT-DICE(J)
           MOVE 0 TO WS-DISTINCT-DICE-COUNT(J)
        END-PERFORM
-    
+
        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
           MOVE 'N' TO WS-DIE-PROCESSED
           PERFORM VARYING J FROM 1 BY 1 UNTIL WS-DIE-PROCESSED = 'Y'
