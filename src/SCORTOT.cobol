@@ -0,0 +1,59 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    SCORTOT.
+000030 AUTHOR.        D. HOLLIS.
+000040 INSTALLATION.  LEAGUE NIGHT OPERATIONS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ----------------------------------------------------------
+000100*    2026-08-09  DH  Initial version - totals a full scorecard
+000110*                    (all twelve categories) and applies the
+000120*                    63-point upper-section bonus.
+000130*****************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 DATA DIVISION.
+000160 WORKING-STORAGE SECTION.
+000170*****************************************************************
+000180*    LEAGUE-STANDARD UPPER-SECTION BONUS RULE
+000190*****************************************************************
+000200 77  WS-BONUS-THRESHOLD        PIC 999 VALUE 63.
+000210 77  WS-BONUS-AMOUNT           PIC 999 VALUE 35.
+000220 LINKAGE SECTION.
+000230     COPY GAMECAT.
+000240 PROCEDURE DIVISION USING GC-GAME-CATEGORIES, GC-GAME-TOTALS.
+000250*****************************************************************
+000260*    0000-MAINLINE
+000270*****************************************************************
+000280 0000-MAINLINE.
+000290     PERFORM 1000-COMPUTE-UPPER-SECTION
+000300     PERFORM 2000-COMPUTE-GAME-TOTAL
+000310     GOBACK
+000320     .
+000330*****************************************************************
+000340*    1000-COMPUTE-UPPER-SECTION
+000350*        Sum ones through sixes and apply the bonus if the
+000360*        league-standard threshold of 63 is met or beaten.
+000370*****************************************************************
+000380 1000-COMPUTE-UPPER-SECTION.
+000390     COMPUTE GC-UPPER-SUBTOTAL =
+000400         GC-ONES + GC-TWOS + GC-THREES +
+000410         GC-FOURS + GC-FIVES + GC-SIXES
+000420     IF GC-UPPER-SUBTOTAL >= WS-BONUS-THRESHOLD
+000430        MOVE WS-BONUS-AMOUNT TO GC-UPPER-BONUS
+000440     ELSE
+000450        MOVE 0 TO GC-UPPER-BONUS
+000460     END-IF
+000470     .
+000480*****************************************************************
+000490*    2000-COMPUTE-GAME-TOTAL
+000500*        Add the lower-section categories and the bonus onto
+000510*        the upper-section subtotal for the full game total.
+000520*****************************************************************
+000530 2000-COMPUTE-GAME-TOTAL.
+000540     COMPUTE GC-GAME-TOTAL =
+000550         GC-UPPER-SUBTOTAL + GC-UPPER-BONUS +
+000560         GC-FULL-HOUSE + GC-FOUR-OF-A-KIND +
+000570         GC-LITTLE-STRAIGHT + GC-BIG-STRAIGHT +
+000580         GC-CHOICE + GC-YACHT
+000590     .
