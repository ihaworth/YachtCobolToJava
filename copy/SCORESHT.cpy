@@ -0,0 +1,27 @@
+      *****************************************************************
+      *    COPYBOOK   : SCORESHT
+      *    DESCRIPTION : The twelve category results plus the upper-
+      *                  section subtotal/bonus/total for one player's
+      *                  finished game, laid out the way GAMECAT holds
+      *                  them, for the season-spanning SCORESHEET-FILE
+      *                  that the printed scoresheet report reads.
+      *****************************************************************
+       01 SS-SCORESHEET-RECORD.
+          05 SS-PLAYER-ID          PIC X(10).
+          05 SS-GAME-ID            PIC X(08).
+          05 SS-GAME-DATE          PIC 9(08).
+          05 SS-YACHT              PIC 99.
+          05 SS-ONES               PIC 99.
+          05 SS-TWOS               PIC 99.
+          05 SS-THREES             PIC 99.
+          05 SS-FOURS              PIC 99.
+          05 SS-FIVES              PIC 99.
+          05 SS-SIXES              PIC 99.
+          05 SS-FULL-HOUSE         PIC 99.
+          05 SS-FOUR-OF-A-KIND     PIC 99.
+          05 SS-LITTLE-STRAIGHT    PIC 99.
+          05 SS-BIG-STRAIGHT       PIC 99.
+          05 SS-CHOICE             PIC 99.
+          05 SS-UPPER-SUBTOTAL     PIC 999.
+          05 SS-UPPER-BONUS        PIC 999.
+          05 SS-GAME-TOTAL         PIC 999.
