@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    COPYBOOK   : GAMECAT
+      *    DESCRIPTION : The twelve category results for one player's
+      *                  game, in the same order as the YACHT EVALUATE,
+      *                  plus the upper-section subtotal/bonus/total
+      *                  produced by SCORTOT.
+      *****************************************************************
+       01 GC-GAME-CATEGORIES.
+          05 GC-YACHT              PIC 99.
+          05 GC-ONES               PIC 99.
+          05 GC-TWOS               PIC 99.
+          05 GC-THREES             PIC 99.
+          05 GC-FOURS              PIC 99.
+          05 GC-FIVES              PIC 99.
+          05 GC-SIXES              PIC 99.
+          05 GC-FULL-HOUSE         PIC 99.
+          05 GC-FOUR-OF-A-KIND     PIC 99.
+          05 GC-LITTLE-STRAIGHT    PIC 99.
+          05 GC-BIG-STRAIGHT       PIC 99.
+          05 GC-CHOICE             PIC 99.
+       01 GC-GAME-TOTALS.
+          05 GC-UPPER-SUBTOTAL     PIC 999.
+          05 GC-UPPER-BONUS        PIC 999.
+          05 GC-GAME-TOTAL         PIC 999.
