@@ -0,0 +1,56 @@
+      *****************************************************************
+      *    COPYBOOK   : CHKPOINT
+      *    DESCRIPTION : How far YACHTBAT got through the
+      *                  PLAYER-SCORECARD-FILE, written periodically so
+      *                  an interrupted run can be restarted without
+      *                  rescoring claims it already processed.  The
+      *                  restart count is a record count rather than a
+      *                  player/game/round key because a sequential
+      *                  file can only be repositioned by reading
+      *                  through it again from the top, and a plain
+      *                  count is all that takes - the key fields are
+      *                  carried along only so an operator reading the
+      *                  checkpoint can see what it corresponds to.
+      *                  A checkpoint interval falls in the middle of a
+      *                  game far more often than on a game break, so
+      *                  the scorecard being built up when the
+      *                  checkpoint was taken - which player/game it is
+      *                  for, its twelve category results so far, and
+      *                  which categories have been claimed - is carried
+      *                  too, and restored on a restart run, so the
+      *                  scorecard does not lose the claims scored
+      *                  before the checkpoint.
+      *****************************************************************
+       01 CK-CHECKPOINT-RECORD.
+          05 CK-RECORDS-PROCESSED  PIC 9(09).
+          05 CK-PLAYER-ID           PIC X(10).
+          05 CK-GAME-ID             PIC X(08).
+          05 CK-ROUND-NUMBER        PIC 9(02).
+          05 CK-GAME-IN-PROGRESS    PIC X(01).
+          05 CK-CURRENT-PLAYER-ID   PIC X(10).
+          05 CK-CURRENT-GAME-ID     PIC X(08).
+          05 CK-CURRENT-GAME-DATE   PIC 9(08).
+          05 CK-YACHT               PIC 99.
+          05 CK-ONES                PIC 99.
+          05 CK-TWOS                PIC 99.
+          05 CK-THREES              PIC 99.
+          05 CK-FOURS               PIC 99.
+          05 CK-FIVES               PIC 99.
+          05 CK-SIXES               PIC 99.
+          05 CK-FULL-HOUSE          PIC 99.
+          05 CK-FOUR-OF-A-KIND      PIC 99.
+          05 CK-LITTLE-STRAIGHT     PIC 99.
+          05 CK-BIG-STRAIGHT        PIC 99.
+          05 CK-CHOICE              PIC 99.
+          05 CK-CLAIMED-YACHT             PIC X(01).
+          05 CK-CLAIMED-ONES              PIC X(01).
+          05 CK-CLAIMED-TWOS              PIC X(01).
+          05 CK-CLAIMED-THREES            PIC X(01).
+          05 CK-CLAIMED-FOURS             PIC X(01).
+          05 CK-CLAIMED-FIVES             PIC X(01).
+          05 CK-CLAIMED-SIXES             PIC X(01).
+          05 CK-CLAIMED-FULL-HOUSE        PIC X(01).
+          05 CK-CLAIMED-FOUR-OF-A-KIND    PIC X(01).
+          05 CK-CLAIMED-LITTLE-STRAIGHT   PIC X(01).
+          05 CK-CLAIMED-BIG-STRAIGHT      PIC X(01).
+          05 CK-CLAIMED-CHOICE            PIC X(01).
