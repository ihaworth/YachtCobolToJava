@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    COPYBOOK   : SCORECD
+      *    DESCRIPTION : Record layout for the PLAYER-SCORECARD file -
+      *                  one scoring claim (player, game, round, the
+      *                  five dice and the category being claimed) per
+      *                  record.  Records for one player/game are kept
+      *                  together and in round order, which is what
+      *                  lets YACHTBAT track a scorecard in progress.
+      *****************************************************************
+       01 SC-SCORECARD-RECORD.
+          05 SC-PLAYER-ID          PIC X(10).
+          05 SC-GAME-ID            PIC X(08).
+          05 SC-GAME-DATE          PIC 9(08).
+          05 SC-ROUND-NUMBER       PIC 9(02).
+          05 SC-DICE               PIC 9(05).
+          05 SC-CATEGORY           PIC X(15).
