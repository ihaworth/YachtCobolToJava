@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    COPYBOOK   : AUDITLOG
+      *    DESCRIPTION : One line per dice/category claim scored by
+      *                  YACHTBAT, stamped with the date and time it
+      *                  was scored, for the AUDIT-LOG-FILE.
+      *****************************************************************
+       01 AL-AUDIT-RECORD.
+          05 AL-LOG-DATE            PIC 9(08).
+          05 AL-LOG-TIME            PIC 9(08).
+          05 AL-PLAYER-ID           PIC X(10).
+          05 AL-GAME-ID             PIC X(08).
+          05 AL-ROUND-NUMBER        PIC 9(02).
+          05 AL-DICE                PIC 9(05).
+          05 AL-CATEGORY            PIC X(15).
+          05 AL-SCORE               PIC 99.
+          05 AL-ERROR-CODE          PIC 9(02).
