@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    COPYBOOK   : GAMETOT
+      *    DESCRIPTION : One player's finished-game total, as written
+      *                  by YACHTBAT at the end of each game and read
+      *                  back by STANDING to build season standings.
+      *****************************************************************
+       01 GT-GAME-TOTAL-RECORD.
+          05 GT-PLAYER-ID          PIC X(10).
+          05 GT-GAME-ID            PIC X(08).
+          05 GT-GAME-DATE          PIC 9(08).
+          05 GT-GAME-TOTAL         PIC 999.
