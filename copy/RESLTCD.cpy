@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    COPYBOOK   : RESLTCD
+      *    DESCRIPTION : Record layout for the RESULTS file written by
+      *                  YACHTBAT - the scorecard claim echoed back
+      *                  with the score YACHT produced for it and an
+      *                  error code so a bad record can be spotted in
+      *                  reconciliation without hunting through logs.
+      *****************************************************************
+       01 RS-RESULT-RECORD.
+          05 RS-PLAYER-ID          PIC X(10).
+          05 RS-GAME-ID            PIC X(08).
+          05 RS-ROUND-NUMBER       PIC 9(02).
+          05 RS-DICE               PIC 9(05).
+          05 RS-CATEGORY           PIC X(15).
+          05 RS-SCORE              PIC 99.
+          05 RS-ERROR-CODE         PIC 9(02).
+             88 RS-NO-ERROR              VALUE 00.
+             88 RS-INVALID-DICE          VALUE 01.
+             88 RS-INVALID-CATEGORY      VALUE 02.
+             88 RS-DUPLICATE-CATEGORY    VALUE 03.
